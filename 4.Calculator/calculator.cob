@@ -1,14 +1,249 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculator.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "CALCAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CALC-AUDIT-STATUS.
+           SELECT EXCEPT-FILE ASSIGN TO "CALCEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-EXCEPT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-CKPT-STATUS.
+           SELECT REPORT-FILE ASSIGN DYNAMIC CALC-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-FILE ASSIGN TO "CALCRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-RATE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05 CT-NUM1            PIC S9(7)V99.
+           05 CT-OPERATOR        PIC X.
+           05 CT-NUM2            PIC S9(7)V99.
+           05 CT-CURRENCY        PIC X(3).
+
+       FD  AUDIT-FILE.
+           COPY CALCAUDT.
+
+       FD  EXCEPT-FILE.
+       01  EXCEPT-RECORD.
+           05 EXC-NUM1            PIC S9(7)V99.
+           05 EXC-OPERATOR        PIC X.
+           05 EXC-NUM2            PIC S9(7)V99.
+           05 EXC-REASON          PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-COUNT          PIC 9(7).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE            PIC X(60).
+
+       FD  RATE-FILE.
+       01  RATE-RECORD.
+           05 RATE-CURRENCY       PIC X(3).
+           05 RATE-FACTOR         PIC 9(3)V9999.
+
        WORKING-STORAGE SECTION.
-       01 Num1           PIC 9(5).
-       01 Num2           PIC 9(5).
-       01 Operator       PIC X.
-       01 Result         PIC 9(10).
+           COPY CALCFLDS.
        01 Choice         PIC X.
 
+       01 CALC-RUN-MODE      PIC X.
+           88 CALC-BATCH-MODE    VALUE 'B' 'b'.
+       01 CALC-EOF-SWITCH    PIC X     VALUE 'N'.
+           88 CALC-EOF           VALUE 'Y'.
+       01 CALC-ERROR-SWITCH  PIC X     VALUE 'N'.
+           88 CALC-ERROR-FOUND   VALUE 'Y'.
+       01 CALC-ERROR-REASON  PIC X(40).
+       01 CALC-ERROR-COUNT   PIC 9(5)  VALUE 0.
+
+       01 CALC-AUDIT-STATUS      PIC XX.
+       01 CALC-EXCEPT-STATUS     PIC XX.
+       01 CALC-CKPT-STATUS       PIC XX.
+       01 CALC-CHECKPOINT-EVERY  PIC 9(3)  VALUE 10.
+       01 CALC-PROCESSED-COUNT  PIC 9(7) COMP VALUE 0.
+       01 CALC-SKIP-COUNTER     PIC 9(7) COMP VALUE 0.
+
+       01 CALC-SUMMARY.
+           05 CALC-COUNT-ADD     PIC 9(7) VALUE 0.
+           05 CALC-COUNT-SUB     PIC 9(7) VALUE 0.
+           05 CALC-COUNT-MUL     PIC 9(7) VALUE 0.
+           05 CALC-COUNT-DIV     PIC 9(7) VALUE 0.
+           05 CALC-COUNT-EXP     PIC 9(7) VALUE 0.
+           05 CALC-COUNT-MOD     PIC 9(7) VALUE 0.
+           05 CALC-RESULT-COUNT  PIC 9(7) VALUE 0.
+           05 CALC-SUM-RESULT    PIC S9(9)V99 VALUE 0.
+           05 CALC-MIN-RESULT    PIC S9(7)V99 VALUE 0.
+           05 CALC-MAX-RESULT    PIC S9(7)V99 VALUE 0.
+
+       01 CALC-EDIT-COUNT    PIC Z,ZZZ,ZZ9.
+       01 CALC-EDIT-AMOUNT   PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       01 CALC-EDIT-CONVERTED PIC -Z,ZZZ,ZZ9.99.
+
+       01 CALC-REPORT-DATE      PIC 9(6).
+       01 CALC-REPORT-FILENAME  PIC X(20).
+
+       01 CALC-ROUND-MODE       PIC X     VALUE 'N'.
+           88 CALC-ROUND-NEAREST    VALUE 'N' 'n'.
+           88 CALC-ROUND-UP         VALUE 'U' 'u'.
+           88 CALC-ROUND-DOWN       VALUE 'D' 'd'.
+
+       01 CALC-CURRENCY-CODE     PIC X(3)  VALUE "USD".
+       01 CALC-CONVERTED-RESULT  PIC S9(7)V99.
+       01 CALC-CONVERSION-FACTOR PIC 9(3)V9999 VALUE 1.0000.
+       01 CALC-RATE-STATUS       PIC XX.
+       01 CALC-RATE-FOUND-SWITCH PIC X     VALUE 'N'.
+           88 CALC-RATE-FOUND        VALUE 'Y'.
+       01 CALC-RATE-COUNT        PIC 9(3)  VALUE 0.
+       01 CALC-RATE-TABLE.
+           05 CALC-RATE-ENTRY OCCURS 20 TIMES INDEXED BY CALC-RATE-IDX.
+               10 CALC-RATE-CODE    PIC X(3).
+               10 CALC-RATE-VALUE   PIC 9(3)V9999.
+
        PROCEDURE DIVISION.
+       Main-Control.
+           PERFORM Initialize-Run-State
+           DISPLAY "---------------------------------------"
+           DISPLAY "Bienvenue dans la calculatrice en COBOL."
+           DISPLAY "Mode interactif (I) ou traitement par lot (B) ? "
+           ACCEPT CALC-RUN-MODE
+           DISPLAY "Mode d'arrondi pour la division "
+           DISPLAY "(N=plus proche, U=superieur, D=inferieur) : "
+           ACCEPT CALC-ROUND-MODE
+           PERFORM Open-Audit-File
+           PERFORM Open-Except-File
+           PERFORM Load-Rate-Table
+           IF CALC-BATCH-MODE THEN
+               PERFORM Process-Batch-Transactions
+           ELSE
+               PERFORM Display-Instructions
+                   THRU Display-Instructions-Exit
+           END-IF
+           CLOSE AUDIT-FILE
+           CLOSE EXCEPT-FILE
+           DISPLAY "Nombre d'erreurs rencontrees : " CALC-ERROR-COUNT
+           PERFORM Print-Summary-Report
+           GOBACK.
+
+       Initialize-Run-State.
+           MOVE 'N' TO CALC-EOF-SWITCH
+           MOVE 'N' TO CALC-ERROR-SWITCH
+           MOVE SPACES TO CALC-ERROR-REASON
+           MOVE 0 TO CALC-ERROR-COUNT
+           MOVE 0 TO CALC-PROCESSED-COUNT
+           MOVE 0 TO CALC-SKIP-COUNTER
+           MOVE 0 TO CALC-RATE-COUNT
+           MOVE 'N' TO CALC-RATE-FOUND-SWITCH
+           MOVE 0 TO CALC-COUNT-ADD CALC-COUNT-SUB CALC-COUNT-MUL
+               CALC-COUNT-DIV CALC-COUNT-EXP CALC-COUNT-MOD
+               CALC-RESULT-COUNT CALC-SUM-RESULT CALC-MIN-RESULT
+               CALC-MAX-RESULT.
+
+       Open-Audit-File.
+           OPEN EXTEND AUDIT-FILE
+           IF CALC-AUDIT-STATUS = "35" THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       Open-Except-File.
+           OPEN EXTEND EXCEPT-FILE
+           IF CALC-EXCEPT-STATUS = "35" THEN
+               OPEN OUTPUT EXCEPT-FILE
+           END-IF.
+
+       Load-Rate-Table.
+           OPEN INPUT RATE-FILE
+           IF CALC-RATE-STATUS = "35" THEN
+               DISPLAY "Fichier CALCRATE absent, pas de conversion."
+           ELSE
+               SET CALC-RATE-IDX TO 1
+               READ RATE-FILE
+                   AT END SET CALC-EOF TO TRUE
+               END-READ
+               PERFORM Load-One-Rate-Entry UNTIL CALC-EOF
+               CLOSE RATE-FILE
+               MOVE 'N' TO CALC-EOF-SWITCH
+           END-IF.
+
+       Load-One-Rate-Entry.
+           IF CALC-RATE-IDX <= 20 THEN
+               MOVE RATE-CURRENCY TO CALC-RATE-CODE(CALC-RATE-IDX)
+               MOVE RATE-FACTOR TO CALC-RATE-VALUE(CALC-RATE-IDX)
+               SET CALC-RATE-IDX UP BY 1
+               ADD 1 TO CALC-RATE-COUNT
+           END-IF
+           READ RATE-FILE
+               AT END SET CALC-EOF TO TRUE
+           END-READ.
+
+       Process-Batch-Transactions.
+           OPEN INPUT CALC-TRANS-FILE
+           PERFORM Read-Checkpoint
+           PERFORM Skip-One-Record
+               UNTIL CALC-SKIP-COUNTER >= CALC-PROCESSED-COUNT
+                  OR CALC-EOF
+           IF NOT CALC-EOF THEN
+               READ CALC-TRANS-FILE
+                   AT END SET CALC-EOF TO TRUE
+               END-READ
+           END-IF
+           PERFORM Process-One-Transaction UNTIL CALC-EOF
+           CLOSE CALC-TRANS-FILE
+           PERFORM Write-Checkpoint.
+
+       Read-Checkpoint.
+           MOVE 0 TO CALC-PROCESSED-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CALC-CKPT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   NOT AT END MOVE CKPT-COUNT TO CALC-PROCESSED-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       Skip-One-Record.
+           READ CALC-TRANS-FILE
+               AT END SET CALC-EOF TO TRUE
+           END-READ
+           ADD 1 TO CALC-SKIP-COUNTER.
+
+       Process-One-Transaction.
+           MOVE CT-NUM1 TO Num1
+           MOVE CT-OPERATOR TO Operator
+           MOVE CT-NUM2 TO Num2
+           MOVE CT-CURRENCY TO CALC-CURRENCY-CODE
+           PERFORM Calculate
+           IF CALC-ERROR-FOUND THEN
+               DISPLAY "Transaction rejetee : " CALC-ERROR-REASON
+           ELSE
+               MOVE Result TO CALC-EDIT-AMOUNT
+               DISPLAY "Le résultat est : " CALC-EDIT-AMOUNT
+               MOVE CALC-CONVERTED-RESULT TO CALC-EDIT-CONVERTED
+               DISPLAY "Montant converti (" CALC-CURRENCY-CODE ") : "
+                   CALC-EDIT-CONVERTED
+           END-IF
+           ADD 1 TO CALC-PROCESSED-COUNT
+           IF FUNCTION MOD(CALC-PROCESSED-COUNT CALC-CHECKPOINT-EVERY)
+              = 0
+               PERFORM Write-Checkpoint
+           END-IF
+           READ CALC-TRANS-FILE
+               AT END SET CALC-EOF TO TRUE
+           END-READ.
+
+       Write-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CALC-PROCESSED-COUNT TO CKPT-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        Display-Instructions.
            DISPLAY "---------------------------------------"
            DISPLAY "Bienvenue dans la calculatrice en COBOL."
@@ -17,29 +252,41 @@
            DISPLAY "Entrez un premier nombre : "
            ACCEPT Num1
            IF Num1 = 'x' OR Num1 = 'X' THEN
-               STOP RUN
+               GO TO Display-Instructions-Exit
            END-IF
-           DISPLAY "Entrez un opérateur (+, -, *, /) : "
+           DISPLAY "Entrez un opérateur (+, -, *, /, ^, %) : "
            ACCEPT Operator
            IF Operator = 'x' OR Operator = 'X' THEN
-               STOP RUN
+               GO TO Display-Instructions-Exit
            END-IF
            DISPLAY "Entrez un deuxième nombre : "
            ACCEPT Num2
            IF Num2 = 'x' OR Num2 = 'X' THEN
-               STOP RUN
+               GO TO Display-Instructions-Exit
            END-IF
+           DISPLAY "Devise (EUR, USD, ...) : "
+           ACCEPT CALC-CURRENCY-CODE
            PERFORM Calculate
-           DISPLAY "Le résultat est : " Result
+           IF CALC-ERROR-FOUND THEN
+               DISPLAY "Transaction rejetee : " CALC-ERROR-REASON
+           ELSE
+               MOVE Result TO CALC-EDIT-AMOUNT
+               DISPLAY "Le résultat est : " CALC-EDIT-AMOUNT
+               MOVE CALC-CONVERTED-RESULT TO CALC-EDIT-CONVERTED
+               DISPLAY "Montant converti (" CALC-CURRENCY-CODE ") : "
+                   CALC-EDIT-CONVERTED
+           END-IF
            DISPLAY "Voulez-vous faire un autre calcul ? (O/N) : "
            ACCEPT Choice
            IF Choice = 'O' OR Choice = 'o' THEN
                PERFORM Display-Instructions
-           ELSE
-               STOP RUN
+                   THRU Display-Instructions-Exit
            END-IF.
+       Display-Instructions-Exit.
+           EXIT.
 
        Calculate.
+           MOVE 'N' TO CALC-ERROR-SWITCH
            COMPUTE Result = 0
            IF Operator = '+' THEN
                COMPUTE Result = Num1 + Num2
@@ -49,14 +296,173 @@
                COMPUTE Result = Num1 * Num2
            ELSE IF Operator = '/' THEN
                IF Num2 = 0 THEN
-                   DISPLAY "Division par zéro impossible."
-                   STOP RUN
+                   MOVE 'Y' TO CALC-ERROR-SWITCH
+                   MOVE "Division par zero" TO CALC-ERROR-REASON
+               ELSE
+                   PERFORM Compute-Division
+               END-IF
+           ELSE IF Operator = '^' THEN
+               COMPUTE Result = Num1 ** Num2
+           ELSE IF Operator = '%' THEN
+               IF Num2 = 0 THEN
+                   MOVE 'Y' TO CALC-ERROR-SWITCH
+                   MOVE "Modulo par zero" TO CALC-ERROR-REASON
                ELSE
-                   COMPUTE Result = Num1 / Num2
+                   COMPUTE Result = FUNCTION MOD(Num1, Num2)
                END-IF
            ELSE
-                DISPLAY "Opérateur invalide."
-                STOP RUN
+                MOVE 'Y' TO CALC-ERROR-SWITCH
+                MOVE "Operateur invalide" TO CALC-ERROR-REASON
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           IF CALC-ERROR-FOUND THEN
+               ADD 1 TO CALC-ERROR-COUNT
+               PERFORM Write-Exception-Record
+           ELSE
+               PERFORM Convert-Currency
+               PERFORM Write-Audit-Record
+               PERFORM Accumulate-Summary
            END-IF.
 
-       END PROGRAM Calculator.           
+       Compute-Division.
+           EVALUATE TRUE
+               WHEN CALC-ROUND-UP
+                   COMPUTE Result ROUNDED MODE IS TOWARD-GREATER
+                       = Num1 / Num2
+               WHEN CALC-ROUND-DOWN
+                   COMPUTE Result ROUNDED MODE IS TOWARD-LESSER
+                       = Num1 / Num2
+               WHEN OTHER
+                   COMPUTE Result ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       = Num1 / Num2
+           END-EVALUATE.
+
+       Convert-Currency.
+           MOVE 'N' TO CALC-RATE-FOUND-SWITCH
+           MOVE 1.0000 TO CALC-CONVERSION-FACTOR
+           PERFORM Find-Rate-Entry
+               VARYING CALC-RATE-IDX FROM 1 BY 1
+               UNTIL CALC-RATE-IDX > CALC-RATE-COUNT
+                  OR CALC-RATE-FOUND
+           COMPUTE CALC-CONVERTED-RESULT =
+               Result * CALC-CONVERSION-FACTOR.
+
+       Find-Rate-Entry.
+           IF CALC-RATE-CODE(CALC-RATE-IDX) = CALC-CURRENCY-CODE THEN
+               MOVE CALC-RATE-VALUE(CALC-RATE-IDX)
+                   TO CALC-CONVERSION-FACTOR
+               SET CALC-RATE-FOUND TO TRUE
+           END-IF.
+
+       Accumulate-Summary.
+           ADD 1 TO CALC-RESULT-COUNT
+           ADD Result TO CALC-SUM-RESULT
+           IF CALC-RESULT-COUNT = 1 THEN
+               MOVE Result TO CALC-MIN-RESULT
+               MOVE Result TO CALC-MAX-RESULT
+           ELSE
+               IF Result < CALC-MIN-RESULT
+                   MOVE Result TO CALC-MIN-RESULT
+               END-IF
+               IF Result > CALC-MAX-RESULT
+                   MOVE Result TO CALC-MAX-RESULT
+               END-IF
+           END-IF
+           EVALUATE Operator
+               WHEN '+' ADD 1 TO CALC-COUNT-ADD
+               WHEN '-' ADD 1 TO CALC-COUNT-SUB
+               WHEN '*' ADD 1 TO CALC-COUNT-MUL
+               WHEN '/' ADD 1 TO CALC-COUNT-DIV
+               WHEN '^' ADD 1 TO CALC-COUNT-EXP
+               WHEN '%' ADD 1 TO CALC-COUNT-MOD
+           END-EVALUATE.
+
+       Write-Audit-Record.
+           MOVE Num1 TO AUD-NUM1
+           MOVE Operator TO AUD-OPERATOR
+           MOVE Num2 TO AUD-NUM2
+           MOVE Result TO AUD-RESULT
+           MOVE CALC-CURRENCY-CODE TO AUD-CURRENCY
+           MOVE CALC-CONVERTED-RESULT TO AUD-CONVERTED-RESULT
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           WRITE AUDIT-RECORD.
+
+       Write-Exception-Record.
+           MOVE Num1 TO EXC-NUM1
+           MOVE Operator TO EXC-OPERATOR
+           MOVE Num2 TO EXC-NUM2
+           MOVE CALC-ERROR-REASON TO EXC-REASON
+           WRITE EXCEPT-RECORD.
+
+       Print-Summary-Report.
+           PERFORM Build-Report-Filename
+           OPEN OUTPUT REPORT-FILE
+           MOVE "RAPPORT DE FIN DE TRAITEMENT - CALCULATOR" TO
+               REPORT-LINE
+           PERFORM Write-Report-Line
+           MOVE "-----------------------------------------" TO
+               REPORT-LINE
+           PERFORM Write-Report-Line
+           MOVE CALC-COUNT-ADD TO CALC-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Additions     : " CALC-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM Write-Report-Line
+           MOVE CALC-COUNT-SUB TO CALC-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Soustractions : " CALC-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM Write-Report-Line
+           MOVE CALC-COUNT-MUL TO CALC-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Multiplications : " CALC-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM Write-Report-Line
+           MOVE CALC-COUNT-DIV TO CALC-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Divisions     : " CALC-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM Write-Report-Line
+           MOVE CALC-COUNT-EXP TO CALC-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Exposants     : " CALC-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM Write-Report-Line
+           MOVE CALC-COUNT-MOD TO CALC-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Modulos       : " CALC-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM Write-Report-Line
+           MOVE CALC-SUM-RESULT TO CALC-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total general        : " CALC-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM Write-Report-Line
+           MOVE CALC-MIN-RESULT TO CALC-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Resultat minimum     : " CALC-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM Write-Report-Line
+           MOVE CALC-MAX-RESULT TO CALC-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Resultat maximum     : " CALC-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM Write-Report-Line
+           CLOSE REPORT-FILE.
+
+       Build-Report-Filename.
+           ACCEPT CALC-REPORT-DATE FROM DATE
+           MOVE SPACES TO CALC-REPORT-FILENAME
+           STRING "CALCRPT.D" CALC-REPORT-DATE
+               DELIMITED BY SIZE INTO CALC-REPORT-FILENAME.
+
+       Write-Report-Line.
+           DISPLAY REPORT-LINE
+           WRITE REPORT-LINE.
+
+       END PROGRAM Calculator.

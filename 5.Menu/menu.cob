@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuDriver.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 Menu-Choice      PIC X.
+           88 Menu-Quit          VALUE 'Q' 'q'.
+
+       PROCEDURE DIVISION.
+       Main-Control.
+           PERFORM Display-Menu
+           STOP RUN.
+
+       Display-Menu.
+           DISPLAY "========================================"
+           DISPLAY " MENU PRINCIPAL"
+           DISPLAY "========================================"
+           DISPLAY " 1. Connexion                 (Input)"
+           DISPLAY " 2. Calculatrice               (Calculator)"
+           DISPLAY " 3. Import / MyFunction        (MainProgram)"
+           DISPLAY " Q. Quitter"
+           DISPLAY "----------------------------------------"
+           DISPLAY "Votre choix : " WITH NO ADVANCING
+           ACCEPT Menu-Choice
+           EVALUATE Menu-Choice
+               WHEN '1'
+                   CALL 'Input'
+               WHEN '2'
+                   CALL 'Calculator'
+               WHEN '3'
+                   CALL 'MainProgram'
+               WHEN OTHER
+                   IF NOT Menu-Quit THEN
+                       DISPLAY "Choix invalide."
+                   END-IF
+           END-EVALUATE
+           IF NOT Menu-Quit THEN
+               PERFORM Display-Menu
+           END-IF.
+
+       END PROGRAM MenuDriver.

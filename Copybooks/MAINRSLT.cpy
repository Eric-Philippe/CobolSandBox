@@ -0,0 +1,10 @@
+      *================================================================
+      *  MAINRSLT - MainProgram result-file record layout (MAINRSLT).
+      *  COPYed by MainProgram and by any program that reads its
+      *  results back (e.g. the reconciliation program).
+      *================================================================
+       01  RESULT-RECORD.
+           05 MR-NUM1              PIC S9(7)V99.
+           05 MR-OPERATOR          PIC X.
+           05 MR-NUM2              PIC S9(7)V99.
+           05 MR-RESULT            PIC S9(7)V99.

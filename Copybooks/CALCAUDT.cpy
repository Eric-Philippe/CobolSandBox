@@ -0,0 +1,14 @@
+      *================================================================
+      *  CALCAUDT - Calculator audit-file record layout (CALCAUDT).
+      *  COPYed by Calculator and by any program that reads the audit
+      *  file back (e.g. the reconciliation program).
+      *================================================================
+       01  AUDIT-RECORD.
+           05 AUD-NUM1            PIC S9(7)V99 COMP-3.
+           05 AUD-OPERATOR        PIC X.
+           05 AUD-NUM2            PIC S9(7)V99 COMP-3.
+           05 AUD-RESULT          PIC S9(7)V99 COMP-3.
+           05 AUD-DATE            PIC 9(8)     COMP-3.
+           05 AUD-TIME            PIC 9(8)     COMP-3.
+           05 AUD-CURRENCY        PIC X(3).
+           05 AUD-CONVERTED-RESULT PIC S9(7)V99 COMP-3.

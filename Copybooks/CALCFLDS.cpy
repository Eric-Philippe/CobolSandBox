@@ -0,0 +1,10 @@
+      *================================================================
+      *  CALCFLDS - Shared Num1 / Num2 / Operator / Result layout.
+      *  COPYed by Calculator, MainProgram and MyFunction so the one
+      *  arithmetic operand/result layout only has to change in a
+      *  single place.
+      *================================================================
+       01 Num1           PIC S9(7)V99.
+       01 Num2           PIC S9(7)V99.
+       01 Operator       PIC X.
+       01 Result         PIC S9(7)V99.

@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconProgram.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "CALCAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RECON-AUDIT-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "MAINRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-RESULT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY CALCAUDT.
+
+       FD  RESULT-FILE.
+           COPY MAINRSLT.
+
+       WORKING-STORAGE SECTION.
+       01 RECON-AUDIT-STATUS       PIC XX.
+       01 RECON-RESULT-STATUS      PIC XX.
+       01 RECON-AUDIT-EOF-SWITCH   PIC X VALUE 'N'.
+           88 RECON-AUDIT-EOF           VALUE 'Y'.
+       01 RECON-RESULT-EOF-SWITCH  PIC X VALUE 'N'.
+           88 RECON-RESULT-EOF          VALUE 'Y'.
+       01 RECON-CALC-TOTAL         PIC S9(9)V99 VALUE 0.
+       01 RECON-MAIN-TOTAL         PIC S9(9)V99 VALUE 0.
+       01 RECON-DIFFERENCE         PIC S9(9)V99 VALUE 0.
+       01 RECON-EDIT-AMOUNT        PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       Main-Control.
+           PERFORM Open-Files
+           PERFORM Sum-Audit-File UNTIL RECON-AUDIT-EOF
+           PERFORM Sum-Result-File UNTIL RECON-RESULT-EOF
+           PERFORM Close-Files
+           PERFORM Print-Reconciliation
+           STOP RUN.
+
+       Open-Files.
+           OPEN INPUT AUDIT-FILE
+           IF RECON-AUDIT-STATUS = "35" THEN
+               SET RECON-AUDIT-EOF TO TRUE
+               DISPLAY "Fichier CALCAUDT absent."
+           ELSE
+               READ AUDIT-FILE
+                   AT END SET RECON-AUDIT-EOF TO TRUE
+               END-READ
+           END-IF
+           OPEN INPUT RESULT-FILE
+           IF RECON-RESULT-STATUS = "35" THEN
+               SET RECON-RESULT-EOF TO TRUE
+               DISPLAY "Fichier MAINRSLT absent."
+           ELSE
+               READ RESULT-FILE
+                   AT END SET RECON-RESULT-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       Sum-Audit-File.
+           ADD AUD-RESULT TO RECON-CALC-TOTAL
+           READ AUDIT-FILE
+               AT END SET RECON-AUDIT-EOF TO TRUE
+           END-READ.
+
+       Sum-Result-File.
+           ADD MR-RESULT TO RECON-MAIN-TOTAL
+           READ RESULT-FILE
+               AT END SET RECON-RESULT-EOF TO TRUE
+           END-READ.
+
+       Close-Files.
+           IF RECON-AUDIT-STATUS NOT = "35" THEN
+               CLOSE AUDIT-FILE
+           END-IF
+           IF RECON-RESULT-STATUS NOT = "35" THEN
+               CLOSE RESULT-FILE
+           END-IF.
+
+       Print-Reconciliation.
+           COMPUTE RECON-DIFFERENCE =
+               RECON-CALC-TOTAL - RECON-MAIN-TOTAL
+           DISPLAY "============================================"
+           DISPLAY " RAPPORT DE RECONCILIATION"
+           DISPLAY "============================================"
+           MOVE RECON-CALC-TOTAL TO RECON-EDIT-AMOUNT
+           DISPLAY "Total Calculator (CALCAUDT)  : " RECON-EDIT-AMOUNT
+           MOVE RECON-MAIN-TOTAL TO RECON-EDIT-AMOUNT
+           DISPLAY "Total MainProgram (MAINRSLT) : " RECON-EDIT-AMOUNT
+           MOVE RECON-DIFFERENCE TO RECON-EDIT-AMOUNT
+           DISPLAY "Ecart                        : " RECON-EDIT-AMOUNT
+           IF RECON-DIFFERENCE = 0 THEN
+               DISPLAY "Reconciliation OK - aucun ecart detecte."
+           ELSE
+               DISPLAY "ATTENTION - ecart detecte entre Calculator et"
+               DISPLAY "MainProgram."
+           END-IF.
+
+       END PROGRAM ReconProgram.

@@ -1,11 +1,80 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Input.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-LOG-FILE ASSIGN TO "SESSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-LOG-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-NAME
+               FILE STATUS IS EMP-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SESSION-LOG-FILE.
+       01  SESSION-LOG-RECORD.
+           05 SESLOG-USERNAME        PIC X(50).
+           05 SESLOG-DATE            PIC 9(8).
+           05 SESLOG-TIME            PIC 9(8).
+
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           05 EMP-NAME                PIC X(50).
+           05 EMP-ID                  PIC 9(6).
+
        WORKING-STORAGE SECTION.
        01 UserName PIC X(50).
-       
+       01 SESSION-LOG-STATUS    PIC XX.
+       01 EMP-MASTER-STATUS     PIC XX.
+           88 EMP-MASTER-FOUND       VALUE "00".
+           88 EMP-MASTER-NOT-FOUND   VALUE "23".
+           88 EMP-MASTER-ABSENT      VALUE "35".
+
        PROCEDURE DIVISION.
+       Main-Control.
+           PERFORM Open-Employee-Master
+           PERFORM Prompt-And-Validate-Username
+           DISPLAY "Hello, " UserName "!"
+           PERFORM Write-Session-Log
+           PERFORM Close-Employee-Master
+           GOBACK.
+
+       Open-Employee-Master.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF EMP-MASTER-ABSENT THEN
+               DISPLAY "Fichier EMPLOYEE-MASTER absent, validation "
+               DISPLAY "du nom desactivee."
+           END-IF.
+
+       Close-Employee-Master.
+           IF EMP-MASTER-FOUND OR EMP-MASTER-NOT-FOUND THEN
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+
+       Prompt-And-Validate-Username.
            DISPLAY "Please enter your name: ".
            ACCEPT UserName.
-           DISPLAY "Hello, " UserName "!"
-           STOP RUN.
+           IF EMP-MASTER-ABSENT THEN
+               NEXT SENTENCE
+           ELSE
+               MOVE UserName TO EMP-NAME
+               READ EMPLOYEE-MASTER
+                   INVALID KEY
+                       DISPLAY "Unrecognized name, please try again."
+                       PERFORM Prompt-And-Validate-Username
+               END-READ
+           END-IF.
+
+       Write-Session-Log.
+           OPEN EXTEND SESSION-LOG-FILE
+           IF SESSION-LOG-STATUS = "35" THEN
+               OPEN OUTPUT SESSION-LOG-FILE
+           END-IF
+           MOVE UserName TO SESLOG-USERNAME
+           ACCEPT SESLOG-DATE FROM DATE YYYYMMDD
+           ACCEPT SESLOG-TIME FROM TIME
+           WRITE SESSION-LOG-RECORD
+           CLOSE SESSION-LOG-FILE.

@@ -1,12 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MyFunction.
-       
+
        DATA DIVISION.
        LINKAGE SECTION.
-       01 Num1            PIC 9(5).
-       01 Num2            PIC 9(5).
-       01 MyResult        PIC 9(5).
-       
-       PROCEDURE DIVISION USING Num1 Num2 MyResult.
-           COMPUTE MyResult = Num1 + Num2.
+           COPY CALCFLDS.
+       01 Func-Return-Code  PIC X.
+           88 Func-Result-OK        VALUE '0'.
+           88 Func-Result-Overflow  VALUE '1'.
+
+       PROCEDURE DIVISION USING Num1 Num2 Operator Result
+               Func-Return-Code.
+           SET Func-Result-OK TO TRUE
+           EVALUATE Operator
+               WHEN '+'
+                   COMPUTE Result = Num1 + Num2
+                       ON SIZE ERROR SET Func-Result-Overflow TO TRUE
+                   END-COMPUTE
+               WHEN '-'
+                   COMPUTE Result = Num1 - Num2
+                       ON SIZE ERROR SET Func-Result-Overflow TO TRUE
+                   END-COMPUTE
+               WHEN '*'
+                   COMPUTE Result = Num1 * Num2
+                       ON SIZE ERROR SET Func-Result-Overflow TO TRUE
+                   END-COMPUTE
+               WHEN '/'
+                   IF Num2 = 0 THEN
+                       MOVE 0 TO Result
+                       SET Func-Result-Overflow TO TRUE
+                   ELSE
+                       COMPUTE Result = Num1 / Num2
+                           ON SIZE ERROR SET Func-Result-Overflow
+                               TO TRUE
+                       END-COMPUTE
+                   END-IF
+               WHEN OTHER
+                   MOVE 0 TO Result
+                   SET Func-Result-Overflow TO TRUE
+           END-EVALUATE
            EXIT PROGRAM.

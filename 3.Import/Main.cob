@@ -1,13 +1,75 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MainProgram.
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "MAINPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAIN-PARM-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "MAINRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAIN-RESULT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05 PARM-NUM1           PIC S9(7)V99.
+           05 PARM-NUM2           PIC S9(7)V99.
+
+       FD  RESULT-FILE.
+           COPY MAINRSLT.
+
        WORKING-STORAGE SECTION.
-       01 Num1            PIC 9(5) VALUE 10.
-       01 Num2            PIC 9(5) VALUE 20.
-       01 Result          PIC 9(10).
-       
+           COPY CALCFLDS.
+       01 Func-Return-Code  PIC X.
+           88 Func-Result-Overflow  VALUE '1'.
+
+       01 MAIN-PARM-STATUS    PIC XX.
+       01 MAIN-RESULT-STATUS  PIC XX.
+       01 MAIN-EDIT-AMOUNT    PIC -Z,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
-           CALL 'MyFunction' USING Num1 Num2 Result.
-           DISPLAY "Le r√©sultat est : " Result.
-           STOP RUN.
+       Main-Control.
+           MOVE '+' TO Operator
+           PERFORM Read-Parameters
+           CALL 'MyFunction' USING Num1 Num2 Operator Result
+               Func-Return-Code
+           IF Func-Result-Overflow THEN
+               DISPLAY "Attention : resultat invalide ou debordement."
+           ELSE
+               MOVE Result TO MAIN-EDIT-AMOUNT
+               DISPLAY "Le résultat est : " MAIN-EDIT-AMOUNT
+               PERFORM Write-Result-Record
+           END-IF
+           GOBACK.
+
+       Read-Parameters.
+           OPEN INPUT PARM-FILE
+           IF MAIN-PARM-STATUS = "00" THEN
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-NUM1 TO Num1
+                       MOVE PARM-NUM2 TO Num2
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               MOVE 10 TO Num1
+               MOVE 20 TO Num2
+               DISPLAY "Fichier de parametres absent, valeurs par"
+               DISPLAY "defaut utilisees."
+           END-IF.
+
+       Write-Result-Record.
+           OPEN EXTEND RESULT-FILE
+           IF MAIN-RESULT-STATUS = "35" THEN
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+           MOVE Num1 TO MR-NUM1
+           MOVE Operator TO MR-OPERATOR
+           MOVE Num2 TO MR-NUM2
+           MOVE Result TO MR-RESULT
+           WRITE RESULT-RECORD
+           CLOSE RESULT-FILE.
+
+       END PROGRAM MainProgram.
